@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  VSAMREC.CPY                                                  *
+000300*  CUSTOMER MASTER RECORD LAYOUT - VSAM-FILE (KSDS)              *
+000400*  KEYED ON :PFX:VSAM-INDEX (POSITIONS 1-4).                     *
+000500*                                                                *
+000600*  COPY VSAMREC REPLACING ==:PFX:== BY ==<PREFIX>==.             *
+000700*****************************************************************
+000800 01  :PFX:VSAM-RECORD.
+000900     05  :PFX:VSAM-INDEX          PIC X(04).
+001000     05  :PFX:VSAM-INDEX-N REDEFINES :PFX:VSAM-INDEX
+001100                                   PIC 9(04).
+001200     05  :PFX:VSAM-NAME           PIC X(15).
+001300     05  :PFX:VSAM-SURNAME        PIC X(15).
+001400     05  :PFX:VSAM-BALANCE        PIC S9(10)V99.
+001500     05  :PFX:VSAM-STATUS         PIC X(01).
+001600         88  :PFX:VSAM-ACTIVE     VALUE "A".
+001700         88  :PFX:VSAM-INACTIVE   VALUE "D".
+001800     05  FILLER                   PIC X(04).
