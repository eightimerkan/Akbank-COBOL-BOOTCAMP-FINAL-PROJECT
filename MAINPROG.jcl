@@ -0,0 +1,50 @@
+//MAINPROG JOB  (ACCTG),'CUSTOMER MASTER UPD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  MAINPROG.JCL -- OVERNIGHT BATCH STEP FOR THE CUSTOMER MASTER
+//*                  MAINTENANCE RUN (PROGRAM MAINPROG, MEMBER
+//*                  MAIN0001).  DEFVSAM.JCL AND DEFREST.JCL MUST
+//*                  HAVE BEEN RUN AT LEAST ONCE AGAINST THIS LEVEL
+//*                  BEFORE THIS STEP IS SUBMITTED.
+//*
+//*  MOD HISTORY
+//*  ----------  --------  ----------------------------------------
+//*  2026-08-09  RSK       INITIAL VERSION - VSAM KSDS STEP ONLY
+//*  2026-08-09  RSK       ADDED EXCPFILE/AUDTFILE FOR THE EXCEPTION
+//*                        LISTING AND AUDIT TRAIL.
+//*  2026-08-09  RSK       ADDED RESTFILE FOR THE CHECKPOINT/RESTART
+//*                        FILE READ BY, AND REWRITTEN AT THE END OF,
+//*                        THE FULL-KEY-RANGE SCAN STEP.
+//*  2026-08-09  RSK       ADDED TRANFILE - THE DAY'S MAINTENANCE
+//*                        TRANSACTIONS NOW COME FROM A BATCH INPUT
+//*                        FILE INSTEAD OF OPERATOR CONSOLE ENTRY.
+//*  2026-08-09  RSK       ADDED REJTFILE FOR TRANSACTIONS FAILING
+//*                        THE INDEX-NUMBER/DUPLICATE-KEY EDIT.
+//*  2026-08-09  RSK       RESTFILE NOW ALLOCATED ONE TIME BY
+//*                        DEFREST.JCL AND OPENED DISP=OLD SO EVERY
+//*                        RUN STARTS THE CHECKPOINT FILE EMPTY
+//*                        INSTEAD OF APPENDING TO IT FOREVER; RECORD
+//*                        LAYOUT NOW ALSO CARRIES THE TRANSACTION-
+//*                        BATCH CHECKPOINT, NOT JUST THE SCAN INDEX.
+//*
+//STEP010  EXEC PGM=MAINPROG
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VSAMFILE DD   DSN=PROD.CUST.VSAM.KSDS,DISP=SHR
+//TRANFILE DD   DSN=PROD.CUST.TRAN.DAILY,DISP=SHR
+//EXCPFILE DD   DSN=PROD.CUST.EXCP.LISTING,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//AUDTFILE DD   DSN=PROD.CUST.AUDIT.TRAIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=121,BLKSIZE=0)
+//RESTFILE DD   DSN=PROD.CUST.RESTART.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//REJTFILE DD   DSN=PROD.CUST.REJT.LISTING,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
