@@ -1,10 +1,53 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. SUBPROG.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  WS-NAME       PIC X(15).
-           01  WS-SURNAME    PIC X(15).
-           PROCEDURE DIVISION USING WS-NAME, WS-SURNAME.
-               INSPECT WS-NAME REPLACING ALL " " BY LOW-VALUES.
-               INSPECT WS-SURNAME REPLACING ALL "E" BY "I"
-                                           REPLACING ALL "A" BY "E".
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SUBPROG.
+000300 AUTHOR.        R SIMSEK-KAYA.
+000400 INSTALLATION.  RETAIL BANKING - CUSTOMER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MOD HISTORY                                                  *
+000900*  ----------  --------  -------------------------------------- *
+001000*  2026-08-09  RSK       INITIAL VERSION - MOVED WS-NAME/        *
+001100*                        WS-SURNAME TO LINKAGE SECTION SO THIS   *
+001200*                        PROGRAM CAN ACTUALLY BE CALLED; FIXED   *
+001300*                        THE INSPECT REPLACING SYNTAX; PULLED    *
+001400*                        THE E/A SUBSTITUTION PAIRS OUT INTO THE *
+001500*                        SUBTAB COPYBOOK TABLE.                  *
+001600*****************************************************************
+001700*
+001800*  SUBPROG STANDARDIZES A CUSTOMER'S NAME AND SURNAME BEFORE
+001900*  MAINPROG STORES THEM ON THE CUSTOMER MASTER.  WS-NAME HAS
+002000*  EMBEDDED SPACES CONVERTED TO LOW-VALUES; WS-SURNAME HAS EACH
+002100*  FROM/TO PAIR IN THE SUBTAB TABLE APPLIED IN TABLE ORDER.
+002200*
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 COPY SUBTAB REPLACING ==:PFX:== BY ==WS-==.
+002600
+002700 01  WS-SUB-IDX                PIC 9(02) COMP.
+002800
+002900 LINKAGE SECTION.
+003000 01  WS-NAME                   PIC X(15).
+003100 01  WS-SURNAME                PIC X(15).
+003200
+003300 PROCEDURE DIVISION USING WS-NAME, WS-SURNAME.
+003400*****************************************************************
+003500*  0000-MAINLINE - STANDARDIZE THE NAME AND SURNAME PASSED BY    *
+003600*  THE CALLER, THEN RETURN.                                      *
+003700*****************************************************************
+003800 0000-MAINLINE.
+003900     INSPECT WS-NAME REPLACING ALL " " BY LOW-VALUES.
+004000     PERFORM 1000-TRANSLITERATE-SURNAME THRU 1000-EXIT
+004100         VARYING WS-SUB-IDX FROM 1 BY 1
+004200         UNTIL WS-SUB-IDX > WS-SUB-COUNT.
+004300     GOBACK.
+004400
+004500*****************************************************************
+004600*  1000-TRANSLITERATE-SURNAME - APPLY ONE FROM/TO PAIR FROM THE  *
+004700*  SUBTAB TABLE TO WS-SURNAME.                                   *
+004800*****************************************************************
+004900 1000-TRANSLITERATE-SURNAME.
+005000     INSPECT WS-SURNAME REPLACING ALL WS-SUB-FROM (WS-SUB-IDX)
+005100                                    BY WS-SUB-TO (WS-SUB-IDX).
+005200 1000-EXIT.
+005300     EXIT.
