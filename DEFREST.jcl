@@ -0,0 +1,27 @@
+//DEFREST  JOB  (ACCTG),'DEFINE RESTART CKPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  DEFREST  -- ONE-TIME / RE-RUNNABLE ALLOCATION OF THE CHECKPOINT/
+//*              RESTART FILE USED BY MAINPROG (MAIN0001).  RUN THIS
+//*              BEFORE THE FIRST EXECUTION OF MAINPROG.JCL AGAINST A
+//*              NEW LEVEL, THE SAME WAY DEFVSAM.JCL IS RUN FOR THE
+//*              CUSTOMER MASTER KSDS.  MAINPROG OPENS THIS FILE
+//*              OUTPUT (DISP=OLD, WHICH TRUNCATES ON OPEN) AT THE
+//*              START OF EVERY RUN, SO IT ONLY EVER NEEDS TO BE
+//*              ALLOCATED HERE ONCE.
+//*
+//*  MOD HISTORY
+//*  ----------  --------  ----------------------------------------
+//*  2026-08-09  RSK       INITIAL VERSION
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DELETE   PROD.CUST.RESTART.CKPT
+   SET MAXCC = 0
+/*
+//STEP020  EXEC PGM=IEFBR14
+//RESTFILE DD   DSN=PROD.CUST.RESTART.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
