@@ -0,0 +1,21 @@
+//RPTPROG  JOB  (ACCTG),'CUSTOMER LISTING RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  RPTPROG.JCL -- PRINTS THE SURNAME-SEQUENCED CUSTOMER MASTER
+//*                 LISTING (PROGRAM RPTPROG, MEMBER RPT0001).  RUN
+//*                 THIS AFTER MAINPROG.JCL HAS COMPLETED ITS
+//*                 MAINTENANCE STEP FOR THE DAY.
+//*
+//*  MOD HISTORY
+//*  ----------  --------  ----------------------------------------
+//*  2026-08-09  RSK       INITIAL VERSION
+//*
+//STEP010  EXEC PGM=RPTPROG
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VSAMFILE DD   DSN=PROD.CUST.VSAM.KSDS,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK03 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
