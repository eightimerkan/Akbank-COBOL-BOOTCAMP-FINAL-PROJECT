@@ -0,0 +1,28 @@
+//DEFVSAM  JOB  (ACCTG),'DEFINE CUST KSDS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  DEFVSAM  -- ONE-TIME / RE-RUNNABLE ALLOCATION OF THE CUSTOMER
+//*              MASTER KSDS USED BY MAINPROG (MAIN0001) AND
+//*              RPTPROG (RPT0001).  RUN THIS BEFORE THE FIRST
+//*              EXECUTION OF MAINPROG.JCL AGAINST A NEW LEVEL.
+//*
+//*  MOD HISTORY
+//*  ----------  --------  ----------------------------------------
+//*  2026-08-09  RSK       INITIAL VERSION - KSDS KEYED ON CUST IDX
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DELETE   PROD.CUST.VSAM.KSDS               -
+            CLUSTER
+   SET MAXCC = 0
+   DEFINE CLUSTER (NAME(PROD.CUST.VSAM.KSDS)          -
+          INDEXED                                     -
+          KEYS(4 0)                                   -
+          RECORDSIZE(51 51)                            -
+          FREESPACE(10 10)                             -
+          VOLUMES(SYSDA1)                               -
+          TRACKS(10 5) )                                 -
+          DATA (NAME(PROD.CUST.VSAM.KSDS.DATA))          -
+          INDEX(NAME(PROD.CUST.VSAM.KSDS.INDEX))
+/*
