@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*  SUBTAB.CPY                                                   *
+000300*  NAME-STANDARDIZATION SUBSTITUTION TABLE FOR SUBPROG.         *
+000400*  EACH ENTRY IS A ONE-CHARACTER "FROM" AND "TO" PAIR APPLIED   *
+000500*  TO WS-SURNAME, IN TABLE ORDER, BY SUBPROG'S INSPECT LOGIC.   *
+000600*  TO CHANGE THE TRANSLITERATION RULES, ADD/CHANGE A FILLER     *
+000700*  PAIR BELOW AND UPDATE :PFX:SUB-COUNT -- NO PROCEDURE DIVISION*
+000800*  CHANGE IS NEEDED IN SUBPROG ITSELF.                          *
+000900*                                                                *
+001000*  COPY SUBTAB REPLACING ==:PFX:== BY ==<PREFIX>==.             *
+001100*****************************************************************
+001200 01  :PFX:SUB-TABLE-DATA.
+001300     05  FILLER                       PIC X(02) VALUE "EI".
+001400     05  FILLER                       PIC X(02) VALUE "AE".
+001500 01  :PFX:SUB-TABLE REDEFINES :PFX:SUB-TABLE-DATA.
+001600     05  :PFX:SUB-ENTRY OCCURS 2 TIMES.
+001700         10  :PFX:SUB-FROM            PIC X(01).
+001800         10  :PFX:SUB-TO              PIC X(01).
+001900 01  :PFX:SUB-COUNT                   PIC 9(02) VALUE 2.
