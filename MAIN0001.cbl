@@ -1,54 +1,694 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAINPROG.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-INPUT-REC.
-           05  WS-OPERATION  PIC X(1).
-           05  WS-INDEX-NUM  PIC X(4).
-       01  WS-OUTPUT-REC.
-           05  WS-INDEX-NUM  PIC X(4).
-           05  WS-NAME       PIC X(15).
-           05  WS-SURNAME    PIC X(15).
-           05  WS-BALANCE    PIC X(12).
-       01  WS-VSAM-FILE.
-           05  WS-VSAM-INDEX PIC X(4).
-           05  WS-VSAM-REC   PIC X(47).
-       01  WS-TEMP-REC      PIC X(47).
-       01  WS-FILE-STATUS   PIC X(2).
-       PROCEDURE DIVISION.
-           PERFORM READ-INPUT-RECORD
-               UNTIL WS-OPERATION = "E".
-           PERFORM PROCESS-OPERATION
-               VARYING WS-INDEX-NUM FROM 1 BY 1
-               UNTIL WS-INDEX-NUM > 9999.
-           STOP RUN.
-       
-       READ-INPUT-RECORD.
-           ACCEPT WS-INPUT-REC.
-           MOVE WS-INDEX-NUM TO WS-VSAM-INDEX.
-           READ VSAM-FILE
-               INVALID KEY DISPLAY "VSAM FILE READ ERROR"
-               NOT INVALID KEY
-                   MOVE WS-VSAM-REC TO WS-OUTPUT-REC
-                   DISPLAY WS-OUTPUT-REC.
-       
-       PROCESS-OPERATION.
-           PERFORM VARY-RECORD
-               VARYING WS-INDEX-NUM FROM 1 BY 1
-               UNTIL WS-INDEX-NUM > 9999.
-       
-       VARY-RECORD.
-           IF WS-VSAM-INDEX = WS-INDEX-NUM
-               PERFORM PROCESS-UPDATE
-           ELSE
-               MOVE WS-VSAM-REC TO WS-OUTPUT-REC
-               DISPLAY WS-OUTPUT-REC.
-       
-       PROCESS-UPDATE.
-           MOVE WS-INPUT-REC TO WS-TEMP-REC.
-           STRING WS-NAME DELIMITED BY SPACE
-                  WS-SURNAME DELIMITED BY SPACE
-                  WS-BALANCE DELIMITED BY SPACE
-                  INTO WS-TEMP-REC.
-           MOVE WS-TEMP-REC TO WS-VSAM-REC.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MAINPROG.
+000300 AUTHOR.        R SIMSEK-KAYA.
+000400 INSTALLATION.  RETAIL BANKING - CUSTOMER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*  MODIFICATION HISTORY                                         *
+001000*  ----------  ----  -----------------------------------------  *
+001100*  2026-08-09  RSK   ADD VSAM KSDS FOR CUSTOMER MASTER; WAS A    *
+001200*                    WORKING-STORAGE-ONLY BUFFER WITH NO FD.    *
+001300*  2026-08-09  RSK   SPLIT ADD/CHANGE/DELETE/INQUIRE INTO THEIR  *
+001400*                    OWN PARAGRAPHS, APPLIED BY KEYED VSAM I-O   *
+001500*                    AS EACH TRANSACTION IS READ. THE FULL KEY   *
+001600*                    RANGE SCAN NOW ONLY DISPLAYS THE MASTER.    *
+001700*  2026-08-09  RSK   REDEFINED WS-BALANCE AS SIGNED NUMERIC AND  *
+001800*                    ADDED AN EDIT PARAGRAPH THAT REJECTS BAD    *
+001900*                    BALANCES TO A NEW EXCEPTION LISTING.        *
+002000*  2026-08-09  RSK   ADDED A BEFORE/AFTER AUDIT TRAIL FILE,      *
+002100*                    WRITTEN BY ADD/CHANGE/DELETE.               *
+002200*  2026-08-09  RSK   ADDED RECORDS-READ/UPDATED/BALANCE CONTROL  *
+002300*                    TOTAL SUMMARY AT END OF RUN.                *
+002400*  2026-08-09  RSK   WIRED UP THE CALL TO SUBPROG IN ADD/CHANGE  *
+002500*                    SO NAME/SURNAME ARE STANDARDIZED BEFORE     *
+002600*                    THE RECORD IS STORED.                       *
+002700*  2026-08-09  RSK   ADDED A RESTART FILE SO THE FULL-KEY-RANGE  *
+002800*                    SCAN CAN RESUME FROM A CHECKPOINT.          *
+002900*  2026-08-09  RSK   REPLACED THE CONSOLE ACCEPT WITH A DAILY    *
+003000*                    TRANSACTION BATCH FILE (TRANFILE).          *
+003100*  2026-08-09  RSK   ADDED AN INDEX-NUMBER/DUPLICATE-KEY EDIT    *
+003200*                    AHEAD OF ADD/CHANGE/DELETE/INQUIRE, WITH A  *
+003300*                    REJECT LISTING SEPARATE FROM THE EXCEPTION  *
+003400*                    LISTING.                                    *
+003500*****************************************************************
+003600
+003700*****************************************************************
+003800*  MAINPROG READS TELLER-ENTERED MAINTENANCE TRANSACTIONS AND   *
+003900*  APPLIES THEM AGAINST THE CUSTOMER MASTER (VSAM-FILE), THEN   *
+004000*  SCANS THE MASTER AND DISPLAYS EACH ACTIVE RECORD IN KEY      *
+004100*  SEQUENCE.                                                    *
+004200*****************************************************************
+004300
+004400 ENVIRONMENT DIVISION.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT VSAM-FILE ASSIGN TO "VSAMFILE"
+004800         ORGANIZATION IS INDEXED
+004900         ACCESS MODE IS DYNAMIC
+005000         RECORD KEY IS FD-VSAM-INDEX
+005100         FILE STATUS IS WS-FILE-STATUS.
+005200
+005300     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-EXCP-STATUS.
+005600
+005700     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+005800         ORGANIZATION IS SEQUENTIAL
+005900         FILE STATUS IS WS-AUDIT-STATUS.
+006000
+006100     SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS WS-RESTART-STATUS.
+006400
+006500     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+006600         ORGANIZATION IS SEQUENTIAL
+006700         FILE STATUS IS WS-TRAN-STATUS.
+006800
+006900     SELECT REJECT-FILE ASSIGN TO "REJTFILE"
+007000         ORGANIZATION IS SEQUENTIAL
+007100         FILE STATUS IS WS-REJT-STATUS.
+007200
+007300 DATA DIVISION.
+007400 FILE SECTION.
+007500 FD  VSAM-FILE
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY VSAMREC REPLACING ==:PFX:== BY ==FD-==.
+007800
+007900*****************************************************************
+008000*  EXCEPTION LISTING - REJECTED TRANSACTIONS (BAD BALANCE, ETC.) *
+008100*****************************************************************
+008200 FD  EXCEPTION-FILE
+008300     RECORD CONTAINS 47 CHARACTERS
+008400     LABEL RECORDS ARE STANDARD.
+008500 01  EXCP-RECORD.
+008600     05  EXCP-INDEX             PIC X(04).
+008700     05  FILLER                 PIC X(01) VALUE SPACE.
+008800     05  EXCP-OPERATION         PIC X(01).
+008900     05  FILLER                 PIC X(01) VALUE SPACE.
+009000     05  EXCP-REASON            PIC X(40).
+009100
+009200*****************************************************************
+009300*  AUDIT TRAIL - BEFORE/AFTER IMAGE OF EVERY ADD/CHANGE/DELETE.  *
+009400*  THE IMAGES ARE RAW COPIES OF THE VSAM-FILE RECORD (VSAMREC).  *
+009500*****************************************************************
+009600 FD  AUDIT-FILE
+009700     RECORD CONTAINS 121 CHARACTERS
+009800     LABEL RECORDS ARE STANDARD.
+009900 01  AUDIT-RECORD.
+010000     05  AUD-INDEX              PIC X(04).
+010100     05  AUD-OPERATION          PIC X(01).
+010200     05  AUD-RUN-DATE           PIC 9(06).
+010300     05  AUD-RUN-TIME           PIC 9(08).
+010400     05  AUD-OLD-IMAGE          PIC X(51).
+010500     05  AUD-NEW-IMAGE          PIC X(51).
+010600
+010700*****************************************************************
+010800*  RESTART FILE - HOLDS THE LAST FULL-KEY-RANGE SCAN INDEX AND   *
+010900*  THE LAST TRANSACTION-BATCH READ POSITION CHECKPOINTED, SO AN  *
+011000*  ABENDED RUN CAN RESUME WITHOUT RESCANNING THE WHOLE 1-9999    *
+011100*  RANGE OR REAPPLYING TRANSACTIONS IT ALREADY APPLIED. MAINPROG *
+011200*  OPENS THIS FILE OUTPUT ONCE AT THE START OF EVERY RUN, SO     *
+011300*  EACH RUN'S CHECKPOINT HISTORY REPLACES THE PRIOR RUN'S RATHER *
+011400*  THAN ACCUMULATING (SEE MAINPROG.JCL/DEFREST.JCL).             *
+011500*****************************************************************
+011600 FD  RESTART-FILE
+011700     RECORD CONTAINS 10 CHARACTERS
+011800     LABEL RECORDS ARE STANDARD.
+011900 01  RESTART-RECORD.
+012000     05  RESTART-SCAN-INDEX        PIC 9(04).
+012100     05  RESTART-TRAN-COUNT        PIC 9(06).
+012200
+012300*****************************************************************
+012400*  DAILY TRANSACTION BATCH - ONE MAINTENANCE TRANSACTION PER     *
+012500*  RECORD, IN THE SAME LAYOUT AS WS-INPUT-REC.                   *
+012600*****************************************************************
+012700 FD  TRANSACTION-FILE
+012800     RECORD CONTAINS 47 CHARACTERS
+012900     LABEL RECORDS ARE STANDARD.
+013000 01  TRAN-RECORD.
+013100     05  TRAN-OPERATION             PIC X(01).
+013200     05  TRAN-INDEX-NUM             PIC X(04).
+013300     05  TRAN-NAME                  PIC X(15).
+013400     05  TRAN-SURNAME               PIC X(15).
+013500     05  TRAN-BALANCE               PIC X(12).
+013600
+013700*****************************************************************
+013800*  REJECT LISTING - TRANSACTIONS FAILING THE INDEX-NUMBER EDIT   *
+013900*  OR THE DUPLICATE-KEY CHECK, BEFORE THEY EVER REACH THE        *
+014000*  ADD/CHANGE/DELETE/INQUIRE PARAGRAPHS. KEPT SEPARATE FROM THE  *
+014100*  EXCEPTION LISTING, WHICH IS FOR BALANCE-EDIT FAILURES ONLY.   *
+014200*****************************************************************
+014300 FD  REJECT-FILE
+014400     RECORD CONTAINS 47 CHARACTERS
+014500     LABEL RECORDS ARE STANDARD.
+014600 01  REJT-RECORD.
+014700     05  REJT-INDEX                 PIC X(04).
+014800     05  FILLER                     PIC X(01) VALUE SPACE.
+014900     05  REJT-OPERATION             PIC X(01).
+015000     05  FILLER                     PIC X(01) VALUE SPACE.
+015100     05  REJT-REASON                PIC X(40).
+015200
+015300 WORKING-STORAGE SECTION.
+015400*****************************************************************
+015500*  TRANSACTION INPUT AREA                                       *
+015600*****************************************************************
+015700 01  WS-INPUT-REC.
+015800     05  WS-OPERATION           PIC X(01).
+015900         88  WS-OP-ADD              VALUE "A".
+016000         88  WS-OP-CHANGE            VALUE "C".
+016100         88  WS-OP-DELETE            VALUE "D".
+016200         88  WS-OP-INQUIRE           VALUE "I".
+016300         88  WS-OP-END               VALUE "E".
+016400     05  WS-INDEX-NUM           PIC X(04).
+016500     05  WS-INDEX-NUM-N REDEFINES WS-INDEX-NUM
+016600                                PIC 9(04).
+016700     05  WS-NAME                PIC X(15).
+016800     05  WS-SURNAME             PIC X(15).
+016900     05  WS-BALANCE             PIC X(12).
+017000     05  WS-BALANCE-N REDEFINES WS-BALANCE
+017100                                PIC S9(10)V99.
+017200
+017300*****************************************************************
+017400*  APPROVED BALANCE RANGE FOR THE EDIT PARAGRAPH                *
+017500*****************************************************************
+017600 01  WS-BAL-MIN                 PIC S9(10)V99 VALUE -999999.99.
+017700 01  WS-BAL-MAX                 PIC S9(10)V99 VALUE 9999999.99.
+017800
+017900*****************************************************************
+018000*  CONSOLE DISPLAY AREA                                         *
+018100*****************************************************************
+018200 01  WS-OUTPUT-REC.
+018300     05  WS-OUT-INDEX-NUM       PIC X(04).
+018400     05  WS-OUT-NAME            PIC X(15).
+018500     05  WS-OUT-SURNAME         PIC X(15).
+018600     05  WS-OUT-BALANCE         PIC -(10)9.99.
+018700
+018800*****************************************************************
+018900*  CUSTOMER MASTER WORKING COPY (SAME LAYOUT AS THE FD RECORD)   *
+019000*****************************************************************
+019100 COPY VSAMREC REPLACING ==:PFX:== BY ==WS-==.
+019200
+019300*****************************************************************
+019400*  BEFORE/AFTER IMAGE HOLDING AREA FOR THE AUDIT TRAIL           *
+019500*****************************************************************
+019600 01  WS-AUDIT-OLD-IMAGE         PIC X(51).
+019700 01  WS-AUDIT-NEW-IMAGE         PIC X(51).
+019800
+019900*****************************************************************
+020000*  FULL-KEY-RANGE SCAN CONTROLS                                 *
+020100*****************************************************************
+020200 01  WS-SCAN-INDEX              PIC 9(04) COMP.
+020300 01  WS-SCAN-START              PIC 9(04) COMP.
+020400 01  WS-RESTART-CKPT.
+020500     05  WS-RESTART-INDEX       PIC 9(04)       VALUE ZERO.
+020600     05  WS-RESTART-TRAN-COUNT  PIC 9(06)       VALUE ZERO.
+020700 01  WS-CHECKPOINT-INTERVAL     PIC 9(04) COMP VALUE 1000.
+020800 01  WS-CP-QUOTIENT             PIC 9(04) COMP.
+020900 01  WS-CP-REMAINDER            PIC 9(04) COMP.
+021000 01  WS-TRAN-COUNT              PIC 9(06) COMP VALUE ZERO.
+021100 01  WS-SKIP-COUNT              PIC 9(06) COMP VALUE ZERO.
+021200 01  WS-SKIP-IDX                PIC 9(06) COMP.
+021300
+021400*****************************************************************
+021500*  END-OF-RUN CONTROL TOTALS                                    *
+021600*****************************************************************
+021700 01  WS-SUMMARY-COUNTERS.
+021800     05  WS-RECORDS-READ         PIC 9(06) COMP VALUE ZERO.
+021900     05  WS-RECORDS-UPDATED      PIC 9(06) COMP VALUE ZERO.
+022000     05  WS-BALANCE-HASH         PIC S9(12)V99 COMP-3 VALUE ZERO.
+022100
+022200*****************************************************************
+022300*  EDIT SWITCH FOR THE BALANCE EDIT PARAGRAPH                   *
+022400*****************************************************************
+022500 01  WS-EDIT-SWITCH             PIC X(01).
+022600     88  WS-EDIT-OK              VALUE "Y".
+022700     88  WS-EDIT-BAD             VALUE "N".
+022800
+022900*****************************************************************
+023000*  REJECT SWITCH FOR THE INDEX-NUMBER / DUPLICATE-KEY EDIT       *
+023100*****************************************************************
+023200 01  WS-REJECT-SWITCH           PIC X(01).
+023300     88  WS-REJECT-OK            VALUE "Y".
+023400     88  WS-REJECT-BAD           VALUE "N".
+023500
+023600*****************************************************************
+023700*  FILE STATUS / SWITCHES                                       *
+023800*****************************************************************
+023900 01  WS-FILE-STATUS             PIC X(02).
+024000     88  WS-VSAM-OK              VALUE "00".
+024100     88  WS-VSAM-NOTFND          VALUE "23".
+024200
+024300 01  WS-EXCP-STATUS             PIC X(02).
+024400     88  WS-EXCP-OK              VALUE "00".
+024500
+024600 01  WS-AUDIT-STATUS            PIC X(02).
+024700     88  WS-AUDIT-OK             VALUE "00".
+024800
+024900 01  WS-RESTART-STATUS          PIC X(02).
+025000     88  WS-RESTART-OK           VALUE "00".
+025100     88  WS-RESTART-EOF          VALUE "10".
+025200
+025300 01  WS-TRAN-STATUS             PIC X(02).
+025400     88  WS-TRAN-OK              VALUE "00".
+025500
+025600 01  WS-REJT-STATUS             PIC X(02).
+025700     88  WS-REJT-OK              VALUE "00".
+025800
+025900 PROCEDURE DIVISION.
+026000
+026100 0000-MAINLINE.
+026200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+026300     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+026400         UNTIL WS-OP-END.
+026500     PERFORM 3000-PROCESS-OPERATION THRU 3000-EXIT.
+026600     PERFORM 5000-PRINT-SUMMARY THRU 5000-EXIT.
+026700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+026800     STOP RUN.
+026900
+027000 1000-INITIALIZE.
+027100     OPEN I-O VSAM-FILE.
+027200     IF NOT WS-VSAM-OK
+027300         DISPLAY "VSAM FILE OPEN ERROR - STATUS " WS-FILE-STATUS
+027400     END-IF.
+027500     OPEN OUTPUT EXCEPTION-FILE.
+027600     IF NOT WS-EXCP-OK
+027700         DISPLAY "EXCEPTION FILE OPEN ERROR - STATUS "
+027800                 WS-EXCP-STATUS
+027900     END-IF.
+028000     OPEN OUTPUT AUDIT-FILE.
+028100     IF NOT WS-AUDIT-OK
+028200         DISPLAY "AUDIT FILE OPEN ERROR - STATUS "
+028300                 WS-AUDIT-STATUS
+028400     END-IF.
+028500     OPEN INPUT TRANSACTION-FILE.
+028600     IF NOT WS-TRAN-OK
+028700         DISPLAY "TRANSACTION FILE OPEN ERROR - STATUS "
+028800                 WS-TRAN-STATUS
+028900     END-IF.
+029000     OPEN OUTPUT REJECT-FILE.
+029100     IF NOT WS-REJT-OK
+029200         DISPLAY "REJECT FILE OPEN ERROR - STATUS "
+029300                 WS-REJT-STATUS
+029400     END-IF.
+029500     PERFORM 1200-DETERMINE-RESTART-POINT THRU 1200-EXIT.
+029600     OPEN OUTPUT RESTART-FILE.
+029700     IF NOT WS-RESTART-OK
+029800         DISPLAY "RESTART FILE OPEN ERROR - STATUS "
+029900                 WS-RESTART-STATUS
+030000     END-IF.
+030100 1000-EXIT.
+030200     EXIT.
+030300
+030400*****************************************************************
+030500*  1200-DETERMINE-RESTART-POINT - READ THE RESTART FILE LEFT BY  *
+030600*  THE PRIOR RUN, IF ANY, AND RESUME THE FULL-KEY-RANGE SCAN     *
+030700*  FROM THE LAST CHECKPOINTED INDEX, SKIPPING PAST TRANSACTIONS  *
+030800*  ALREADY APPLIED, INSTEAD OF STARTING OVER.                    *
+030900*****************************************************************
+031000 1200-DETERMINE-RESTART-POINT.
+031100     OPEN INPUT RESTART-FILE.
+031200     IF WS-RESTART-OK
+031300         PERFORM 1210-READ-RESTART-FILE THRU 1210-EXIT
+031400             UNTIL WS-RESTART-EOF
+031500         CLOSE RESTART-FILE
+031600     END-IF.
+031700     IF WS-RESTART-INDEX > 0 AND WS-RESTART-INDEX < 9999
+031800         COMPUTE WS-SCAN-START = WS-RESTART-INDEX + 1
+031900         DISPLAY "RESUMING FULL-KEY-RANGE SCAN AT INDEX "
+032000                 WS-SCAN-START
+032100     ELSE
+032200         MOVE 1 TO WS-SCAN-START
+032300     END-IF.
+032400     MOVE WS-RESTART-TRAN-COUNT TO WS-SKIP-COUNT.
+032500     MOVE WS-SKIP-COUNT TO WS-TRAN-COUNT.
+032600     IF WS-SKIP-COUNT > 0
+032700         DISPLAY "SKIPPING " WS-SKIP-COUNT
+032800                 " ALREADY-APPLIED TRANSACTIONS"
+032900         PERFORM 1300-SKIP-APPLIED-TRANSACTIONS THRU 1300-EXIT
+033000             VARYING WS-SKIP-IDX FROM 1 BY 1
+033100             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+033200     END-IF.
+033300 1200-EXIT.
+033400     EXIT.
+033500
+033600*****************************************************************
+033700*  1210-READ-RESTART-FILE - READ ONE CHECKPOINT RECORD; THE LAST *
+033800*  ONE READ BEFORE END OF FILE IS THE MOST RECENT CHECKPOINT.    *
+033900*****************************************************************
+034000 1210-READ-RESTART-FILE.
+034100     READ RESTART-FILE INTO WS-RESTART-CKPT
+034200         AT END
+034300             CONTINUE
+034400     END-READ.
+034500 1210-EXIT.
+034600     EXIT.
+034700
+034800*****************************************************************
+034900*  1300-SKIP-APPLIED-TRANSACTIONS - DISCARD ONE TRANSACTION A   *
+035000*  PRIOR RUN ALREADY APPLIED BEFORE IT ABENDED, SO A RESTARTED  *
+035100*  RUN DOES NOT REAPPLY A CHANGE OR DELETE A SECOND TIME.       *
+035200*****************************************************************
+035300 1300-SKIP-APPLIED-TRANSACTIONS.
+035400     READ TRANSACTION-FILE
+035500         AT END
+035600             CONTINUE
+035700     END-READ.
+035800 1300-EXIT.
+035900     EXIT.
+036000
+036100*****************************************************************
+036200*  2000-PROCESS-TRANSACTION - ACCEPT ONE TELLER TRANSACTION AND  *
+036300*  ROUTE IT TO ITS OWN ADD/CHANGE/DELETE/INQUIRE PARAGRAPH.      *
+036400*  UNRECOGNIZED OPERATION CODES ARE REPORTED AND IGNORED.        *
+036500*****************************************************************
+036600 2000-PROCESS-TRANSACTION.
+036700     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+036800     IF NOT WS-OP-END
+036900         PERFORM 2400-VALIDATE-INDEX-NUM THRU 2400-EXIT
+037000         IF WS-REJECT-OK
+037100             EVALUATE TRUE
+037200                 WHEN WS-OP-ADD
+037300                     PERFORM 4100-PROCESS-ADD THRU 4100-EXIT
+037400                 WHEN WS-OP-CHANGE
+037500                     PERFORM 4200-PROCESS-CHANGE THRU 4200-EXIT
+037600                 WHEN WS-OP-DELETE
+037700                     PERFORM 4300-PROCESS-DELETE THRU 4300-EXIT
+037800                 WHEN WS-OP-INQUIRE
+037900                     PERFORM 4400-PROCESS-INQUIRE THRU 4400-EXIT
+038000                 WHEN OTHER
+038100                     DISPLAY "INVALID OPERATION CODE "
+038200                             WS-OPERATION
+038300             END-EVALUATE
+038400         END-IF
+038500         PERFORM 2700-WRITE-TRAN-CHECKPOINT THRU 2700-EXIT
+038600     END-IF.
+038700 2000-EXIT.
+038800     EXIT.
+038900
+039000 2100-READ-INPUT-RECORD.
+039100     READ TRANSACTION-FILE INTO WS-INPUT-REC
+039200         AT END
+039300             MOVE "E" TO WS-OPERATION
+039400         NOT AT END
+039500             ADD 1 TO WS-TRAN-COUNT
+039600     END-READ.
+039700 2100-EXIT.
+039800     EXIT.
+039900
+040000*****************************************************************
+040100*  2700-WRITE-TRAN-CHECKPOINT - CHECKPOINT HOW MANY TRANSACTIONS *
+040200*  HAVE BEEN READ FROM TRANFILE SO FAR THIS RUN, SO A RESTARTED  *
+040300*  RUN CAN SKIP PAST THEM (SEE 1300-SKIP-APPLIED-TRANSACTIONS)   *
+040400*  RATHER THAN REAPPLYING A CHANGE OR DELETE A SECOND TIME. THE  *
+040500*  SCAN CHECKPOINT IS LEFT AT WHATEVER A PRIOR RUN LAST SET IT   *
+040600*  TO, SINCE THE SCAN ITSELF DOES NOT BEGIN UNTIL 3000-PROCESS-  *
+040700*  OPERATION, AFTER ALL TRANSACTIONS HAVE BEEN APPLIED.          *
+040800*****************************************************************
+040900 2700-WRITE-TRAN-CHECKPOINT.
+041000     MOVE WS-RESTART-INDEX TO RESTART-SCAN-INDEX.
+041100     MOVE WS-TRAN-COUNT    TO RESTART-TRAN-COUNT.
+041200     WRITE RESTART-RECORD.
+041300 2700-EXIT.
+041400     EXIT.
+041500
+041600*****************************************************************
+041700*  2400-VALIDATE-INDEX-NUM - REJECT A TRANSACTION BEFORE IT EVER *
+041800*  REACHES THE ADD/CHANGE/DELETE/INQUIRE PARAGRAPHS IF ITS INDEX *
+041900*  NUMBER IS NOT NUMERIC, IS OUT OF THE 0001-9999 RANGE, OR (FOR *
+042000*  AN ADD) ALREADY EXISTS ON THE CUSTOMER MASTER. FAILING        *
+042100*  TRANSACTIONS ARE WRITTEN TO THE REJECT LISTING.               *
+042200*****************************************************************
+042300 2400-VALIDATE-INDEX-NUM.
+042400     SET WS-REJECT-OK TO TRUE.
+042500     IF WS-INDEX-NUM-N IS NOT NUMERIC
+042600         SET WS-REJECT-BAD TO TRUE
+042700         MOVE "INDEX NUMBER NOT NUMERIC" TO REJT-REASON
+042800         PERFORM 2500-WRITE-REJECT-RECORD THRU 2500-EXIT
+042900     ELSE
+043000         IF WS-INDEX-NUM-N < 1 OR WS-INDEX-NUM-N > 9999
+043100             SET WS-REJECT-BAD TO TRUE
+043200             MOVE "INDEX NUMBER OUT OF RANGE" TO REJT-REASON
+043300             PERFORM 2500-WRITE-REJECT-RECORD THRU 2500-EXIT
+043400         ELSE
+043500             IF WS-OP-ADD
+043600                 PERFORM 2450-CHECK-DUPLICATE-ADD THRU 2450-EXIT
+043700             END-IF
+043800         END-IF
+043900     END-IF.
+044000 2400-EXIT.
+044100     EXIT.
+044200
+044300*****************************************************************
+044400*  2450-CHECK-DUPLICATE-ADD - REJECT AN ADD WHOSE INDEX NUMBER   *
+044500*  ALREADY EXISTS ON THE CUSTOMER MASTER (ACTIVE OR PREVIOUSLY   *
+044600*  DELETED - EITHER WAY, THE KSDS KEY IS ALREADY TAKEN).         *
+044700*****************************************************************
+044800 2450-CHECK-DUPLICATE-ADD.
+044900     MOVE WS-INDEX-NUM TO FD-VSAM-INDEX.
+045000     READ VSAM-FILE INTO WS-VSAM-RECORD
+045100         INVALID KEY
+045200             CONTINUE
+045300         NOT INVALID KEY
+045400             SET WS-REJECT-BAD TO TRUE
+045500             MOVE "DUPLICATE KEY ON ADD" TO REJT-REASON
+045600             PERFORM 2500-WRITE-REJECT-RECORD THRU 2500-EXIT
+045700     END-READ.
+045800 2450-EXIT.
+045900     EXIT.
+046000
+046100 2500-WRITE-REJECT-RECORD.
+046200     MOVE WS-INDEX-NUM TO REJT-INDEX.
+046300     MOVE WS-OPERATION TO REJT-OPERATION.
+046400     WRITE REJT-RECORD.
+046500 2500-EXIT.
+046600     EXIT.
+046700
+046800*****************************************************************
+046900*  2200-EDIT-BALANCE - REJECT NON-NUMERIC OR OUT-OF-RANGE        *
+047000*  BALANCES BEFORE THEY REACH THE CUSTOMER MASTER. FAILING       *
+047100*  TRANSACTIONS ARE WRITTEN TO THE EXCEPTION LISTING.            *
+047200*****************************************************************
+047300 2200-EDIT-BALANCE.
+047400     SET WS-EDIT-OK TO TRUE.
+047500     IF WS-BALANCE-N IS NOT NUMERIC
+047600         SET WS-EDIT-BAD TO TRUE
+047700         MOVE "BALANCE NOT NUMERIC" TO EXCP-REASON
+047800         PERFORM 2300-WRITE-EXCEPTION-RECORD THRU 2300-EXIT
+047900     ELSE
+048000         IF WS-BALANCE-N < WS-BAL-MIN
+048100            OR WS-BALANCE-N > WS-BAL-MAX
+048200             SET WS-EDIT-BAD TO TRUE
+048300             MOVE "BALANCE OUT OF APPROVED RANGE" TO EXCP-REASON
+048400             PERFORM 2300-WRITE-EXCEPTION-RECORD THRU 2300-EXIT
+048500         END-IF
+048600     END-IF.
+048700 2200-EXIT.
+048800     EXIT.
+048900
+049000 2300-WRITE-EXCEPTION-RECORD.
+049100     MOVE WS-INDEX-NUM TO EXCP-INDEX.
+049200     MOVE WS-OPERATION TO EXCP-OPERATION.
+049300     WRITE EXCP-RECORD.
+049400 2300-EXIT.
+049500     EXIT.
+049600
+049700*****************************************************************
+049800*  2600-WRITE-AUDIT-RECORD - LOG THE BEFORE/AFTER IMAGE OF AN    *
+049900*  ADD, CHANGE OR DELETE ALONG WITH THE RUN DATE AND TIME.       *
+050000*  WS-AUDIT-OLD-IMAGE/WS-AUDIT-NEW-IMAGE ARE SET BY THE CALLER   *
+050100*  BEFORE THIS PARAGRAPH IS PERFORMED.                           *
+050200*****************************************************************
+050300 2600-WRITE-AUDIT-RECORD.
+050400     MOVE WS-INDEX-NUM       TO AUD-INDEX.
+050500     MOVE WS-OPERATION       TO AUD-OPERATION.
+050600     ACCEPT AUD-RUN-DATE     FROM DATE.
+050700     ACCEPT AUD-RUN-TIME     FROM TIME.
+050800     MOVE WS-AUDIT-OLD-IMAGE TO AUD-OLD-IMAGE.
+050900     MOVE WS-AUDIT-NEW-IMAGE TO AUD-NEW-IMAGE.
+051000     WRITE AUDIT-RECORD.
+051100     ADD 1 TO WS-RECORDS-UPDATED.
+051200 2600-EXIT.
+051300     EXIT.
+051400
+051500*****************************************************************
+051600*  3000-PROCESS-OPERATION - SCAN THE FULL CUSTOMER MASTER KEY    *
+051700*  RANGE AND DISPLAY EVERY ACTIVE RECORD ON FILE, RESUMING FROM  *
+051800*  THE LAST CHECKPOINT (WS-SCAN-START) INSTEAD OF ALWAYS         *
+051900*  RESTARTING AT INDEX 1.                                        *
+052000*****************************************************************
+052100 3000-PROCESS-OPERATION.
+052200     PERFORM 3200-VARY-RECORD THRU 3200-EXIT
+052300         VARYING WS-SCAN-INDEX FROM WS-SCAN-START BY 1
+052400         UNTIL WS-SCAN-INDEX > 9999.
+052500     MOVE ZERO TO RESTART-SCAN-INDEX.
+052600     MOVE ZERO TO RESTART-TRAN-COUNT.
+052700     WRITE RESTART-RECORD.
+052800 3000-EXIT.
+052900     EXIT.
+053000
+053100 3200-VARY-RECORD.
+053200     MOVE WS-SCAN-INDEX TO FD-VSAM-INDEX.
+053300     READ VSAM-FILE INTO WS-VSAM-RECORD
+053400         INVALID KEY
+053500             CONTINUE
+053600         NOT INVALID KEY
+053700             IF WS-VSAM-ACTIVE
+053800                  ADD 1 TO WS-RECORDS-READ
+053900                  ADD WS-VSAM-BALANCE TO WS-BALANCE-HASH
+054000                 MOVE WS-VSAM-INDEX   TO WS-OUT-INDEX-NUM
+054100                 MOVE WS-VSAM-NAME    TO WS-OUT-NAME
+054200                 MOVE WS-VSAM-SURNAME TO WS-OUT-SURNAME
+054300                 MOVE WS-VSAM-BALANCE TO WS-OUT-BALANCE
+054400                 DISPLAY WS-OUTPUT-REC
+054500             END-IF
+054600     END-READ.
+054700     DIVIDE WS-SCAN-INDEX BY WS-CHECKPOINT-INTERVAL
+054800         GIVING WS-CP-QUOTIENT
+054900         REMAINDER WS-CP-REMAINDER.
+055000     IF WS-CP-REMAINDER = ZERO
+055100         MOVE WS-SCAN-INDEX TO RESTART-SCAN-INDEX
+055200         MOVE WS-TRAN-COUNT TO RESTART-TRAN-COUNT
+055300         WRITE RESTART-RECORD
+055400     END-IF.
+055500 3200-EXIT.
+055600     EXIT.
+055700
+055800*****************************************************************
+055900*  5000-PRINT-SUMMARY - END-OF-RUN CONTROL TOTALS FOR OPERATIONS *
+056000*  TO RECONCILE THIS RUN AGAINST THE INPUT TRANSACTION BATCH.    *
+056100*****************************************************************
+056200 5000-PRINT-SUMMARY.
+056300     DISPLAY "===== CUSTOMER MASTER RUN SUMMARY =====".
+056400     IF WS-SCAN-START > 1
+056500         DISPLAY "*** PARTIAL RUN - SCAN RESUMED AT INDEX "
+056600                 WS-SCAN-START " ***"
+056700         DISPLAY "*** TOTALS BELOW DO NOT COVER THE FULL "
+056800                 "KEY RANGE ***"
+056900     END-IF.
+057000     IF WS-SKIP-COUNT > 0
+057100         DISPLAY "*** RESUMED RUN - " WS-SKIP-COUNT
+057200                 " ALREADY-APPLIED TRANSACTIONS FROM A PRIOR "
+057300                 "RUN ARE NOT REFLECTED IN THIS RUN'S TOTALS "
+057400                 "BELOW ***"
+057500     END-IF.
+057600     DISPLAY "RECORDS READ (ACTIVE) . . . : " WS-RECORDS-READ.
+057700     DISPLAY "RECORDS ADDED/CHANGED/DELETED: " WS-RECORDS-UPDATED.
+057800     DISPLAY "BALANCE CONTROL TOTAL . . . : " WS-BALANCE-HASH.
+057900 5000-EXIT.
+058000     EXIT.
+058100
+058200*****************************************************************
+058300*  4100-PROCESS-ADD - CREATE A NEW CUSTOMER MASTER RECORD.       *
+058400*****************************************************************
+058500 4100-PROCESS-ADD.
+058600     PERFORM 2200-EDIT-BALANCE THRU 2200-EXIT.
+058700     IF WS-EDIT-OK
+058800         CALL "SUBPROG" USING WS-NAME, WS-SURNAME
+058900         MOVE LOW-VALUES    TO WS-AUDIT-OLD-IMAGE
+059000         MOVE WS-INDEX-NUM  TO FD-VSAM-INDEX
+059100         MOVE WS-INDEX-NUM  TO WS-VSAM-INDEX
+059200         MOVE WS-NAME       TO WS-VSAM-NAME
+059300         MOVE WS-SURNAME    TO WS-VSAM-SURNAME
+059400         MOVE WS-BALANCE-N  TO WS-VSAM-BALANCE
+059500         SET WS-VSAM-ACTIVE TO TRUE
+059600         WRITE FD-VSAM-RECORD FROM WS-VSAM-RECORD
+059700             INVALID KEY
+059800                 DISPLAY "VSAM FILE ADD ERROR - DUPLICATE KEY "
+059900                         WS-INDEX-NUM
+060000             NOT INVALID KEY
+060100                 MOVE WS-VSAM-RECORD TO WS-AUDIT-NEW-IMAGE
+060200                 PERFORM 2600-WRITE-AUDIT-RECORD THRU 2600-EXIT
+060300         END-WRITE
+060400     END-IF.
+060500 4100-EXIT.
+060600     EXIT.
+060700
+060800*****************************************************************
+060900*  4200-PROCESS-CHANGE - UPDATE AN EXISTING CUSTOMER MASTER      *
+061000*  RECORD'S NAME, SURNAME AND BALANCE.                           *
+061100*****************************************************************
+061200 4200-PROCESS-CHANGE.
+061300     PERFORM 2200-EDIT-BALANCE THRU 2200-EXIT.
+061400     IF WS-EDIT-OK
+061500         CALL "SUBPROG" USING WS-NAME, WS-SURNAME
+061600         MOVE WS-INDEX-NUM TO FD-VSAM-INDEX
+061700         READ VSAM-FILE INTO WS-VSAM-RECORD
+061800             INVALID KEY
+061900                 DISPLAY "VSAM FILE CHANGE ERROR - NOT FOUND "
+062000                         WS-INDEX-NUM
+062100             NOT INVALID KEY
+062200                 MOVE WS-VSAM-RECORD TO WS-AUDIT-OLD-IMAGE
+062300                 MOVE WS-NAME      TO WS-VSAM-NAME
+062400                 MOVE WS-SURNAME   TO WS-VSAM-SURNAME
+062500                 MOVE WS-BALANCE-N TO WS-VSAM-BALANCE
+062600                 REWRITE FD-VSAM-RECORD FROM WS-VSAM-RECORD
+062700                     INVALID KEY
+062800                         DISPLAY "VSAM FILE REWRITE ERROR "
+062900                                 WS-INDEX-NUM
+063000                     NOT INVALID KEY
+063100                         MOVE WS-VSAM-RECORD TO WS-AUDIT-NEW-IMAGE
+063200                         PERFORM 2600-WRITE-AUDIT-RECORD
+063300                             THRU 2600-EXIT
+063400                 END-REWRITE
+063500         END-READ
+063600     END-IF.
+063700 4200-EXIT.
+063800     EXIT.
+063900
+064000*****************************************************************
+064100*  4300-PROCESS-DELETE - LOGICALLY DEACTIVATE A CUSTOMER MASTER  *
+064200*  RECORD. THE RECORD STAYS ON FILE FOR AUDIT/HISTORY PURPOSES.  *
+064300*****************************************************************
+064400 4300-PROCESS-DELETE.
+064500     MOVE WS-INDEX-NUM TO FD-VSAM-INDEX.
+064600     READ VSAM-FILE INTO WS-VSAM-RECORD
+064700         INVALID KEY
+064800             DISPLAY "VSAM FILE DELETE ERROR - NOT FOUND "
+064900                     WS-INDEX-NUM
+065000         NOT INVALID KEY
+065100             MOVE WS-VSAM-RECORD TO WS-AUDIT-OLD-IMAGE
+065200             SET WS-VSAM-INACTIVE TO TRUE
+065300             REWRITE FD-VSAM-RECORD FROM WS-VSAM-RECORD
+065400                 INVALID KEY
+065500                     DISPLAY "VSAM FILE REWRITE ERROR "
+065600                             WS-INDEX-NUM
+065700                 NOT INVALID KEY
+065800                     MOVE WS-VSAM-RECORD TO WS-AUDIT-NEW-IMAGE
+065900                     PERFORM 2600-WRITE-AUDIT-RECORD
+066000                         THRU 2600-EXIT
+066100             END-REWRITE
+066200     END-READ.
+066300 4300-EXIT.
+066400     EXIT.
+066500
+066600*****************************************************************
+066700*  4400-PROCESS-INQUIRE - DISPLAY A CUSTOMER MASTER RECORD.      *
+066800*  THE RECORD IS NOT CHANGED IN ANY WAY.                         *
+066900*****************************************************************
+067000 4400-PROCESS-INQUIRE.
+067100     MOVE WS-INDEX-NUM TO FD-VSAM-INDEX.
+067200     READ VSAM-FILE INTO WS-VSAM-RECORD
+067300         INVALID KEY
+067400             DISPLAY "VSAM FILE INQUIRY ERROR - NOT FOUND "
+067500                     WS-INDEX-NUM
+067600         NOT INVALID KEY
+067700             MOVE WS-VSAM-INDEX   TO WS-OUT-INDEX-NUM
+067800             MOVE WS-VSAM-NAME    TO WS-OUT-NAME
+067900             MOVE WS-VSAM-SURNAME TO WS-OUT-SURNAME
+068000             MOVE WS-VSAM-BALANCE TO WS-OUT-BALANCE
+068100             DISPLAY WS-OUTPUT-REC
+068200     END-READ.
+068300 4400-EXIT.
+068400     EXIT.
+068500
+068600 9000-TERMINATE.
+068700     CLOSE VSAM-FILE.
+068800     CLOSE EXCEPTION-FILE.
+068900     CLOSE AUDIT-FILE.
+069000     CLOSE TRANSACTION-FILE.
+069100     CLOSE REJECT-FILE.
+069200     CLOSE RESTART-FILE.
+069300 9000-EXIT.
+069400     EXIT.
