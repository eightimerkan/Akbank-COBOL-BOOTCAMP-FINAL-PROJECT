@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RPTPROG.
+000300 AUTHOR.        R SIMSEK-KAYA.
+000400 INSTALLATION.  RETAIL BANKING - CUSTOMER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MOD HISTORY                                                  *
+000900*  ----------  --------  -------------------------------------- *
+001000*  2026-08-09  RSK       INITIAL VERSION.                       *
+001100*****************************************************************
+001200*
+001300*  RPTPROG READS THE CUSTOMER MASTER (VSAM-FILE), SORTS THE
+001400*  ACTIVE RECORDS BY SURNAME, AND PRODUCES A HEADED, PAGINATED
+001500*  LISTING WITH A GRAND TOTAL BALANCE LINE.  IT MAKES NO CHANGES
+001600*  TO THE CUSTOMER MASTER.  RUN THIS AFTER MAINPROG HAS FINISHED
+001700*  ITS MAINTENANCE STEP FOR THE DAY.
+001800*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT VSAM-FILE ASSIGN TO "VSAMFILE"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS FD-VSAM-INDEX
+002600         FILE STATUS IS WS-FILE-STATUS.
+002700
+002800     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+002900
+003000     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-REPORT-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  VSAM-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY VSAMREC REPLACING ==:PFX:== BY ==FD-==.
+003900
+004000*****************************************************************
+004100*  SORT WORK FILE - ONE ENTRY PER ACTIVE CUSTOMER, KEYED FOR THE *
+004200*  SORT ON SURNAME.                                              *
+004300*****************************************************************
+004400 SD  SORT-WORK-FILE.
+004500 01  SW-RECORD.
+004600     05  SW-SURNAME             PIC X(15).
+004700     05  SW-NAME                PIC X(15).
+004800     05  SW-INDEX               PIC X(04).
+004900     05  SW-BALANCE             PIC S9(10)V99.
+005000
+005100*****************************************************************
+005200*  PRINTED CUSTOMER LISTING.                                     *
+005300*****************************************************************
+005400 FD  REPORT-FILE
+005500     RECORD CONTAINS 80 CHARACTERS
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  REPORT-LINE                PIC X(80).
+005800
+005900 WORKING-STORAGE SECTION.
+006000*****************************************************************
+006100*  FULL-KEY-RANGE SCAN CONTROL (SAME TECHNIQUE AS MAINPROG'S     *
+006200*  FULL-KEY-RANGE SCAN).                                         *
+006300*****************************************************************
+006400 01  WS-SCAN-INDEX              PIC 9(04) COMP.
+006500
+006600*****************************************************************
+006700*  CUSTOMER MASTER WORKING COPY (SAME LAYOUT AS THE FD RECORD)   *
+006800*****************************************************************
+006900 COPY VSAMREC REPLACING ==:PFX:== BY ==WS-==.
+007000
+007100*****************************************************************
+007200*  SORT RETURN AREA                                              *
+007300*****************************************************************
+007400 01  WS-SORT-REC.
+007500     05  WS-SORT-SURNAME        PIC X(15).
+007600     05  WS-SORT-NAME           PIC X(15).
+007700     05  WS-SORT-INDEX          PIC X(04).
+007800     05  WS-SORT-BALANCE        PIC S9(10)V99.
+007900
+008000*****************************************************************
+008100*  PAGE AND LINE CONTROL FOR THE REPORT                          *
+008200*****************************************************************
+008300 01  WS-PAGE-COUNT              PIC 9(04) COMP VALUE ZERO.
+008400 01  WS-LINE-COUNT              PIC 9(02) COMP VALUE ZERO.
+008500 01  WS-LINES-PER-PAGE          PIC 9(02) COMP VALUE 50.
+008600 01  WS-GRAND-TOTAL             PIC S9(12)V99 COMP-3 VALUE ZERO.
+008700 01  WS-DETAIL-COUNT            PIC 9(06) COMP VALUE ZERO.
+008800
+008900 01  WS-SORT-EOF-SWITCH         PIC X(01) VALUE "N".
+009000     88  WS-SORT-EOF                VALUE "Y".
+009100
+009200*****************************************************************
+009300*  FILE STATUS                                                   *
+009400*****************************************************************
+009500 01  WS-FILE-STATUS             PIC X(02).
+009600     88  WS-VSAM-OK                 VALUE "00".
+009700
+009800 01  WS-REPORT-STATUS           PIC X(02).
+009900     88  WS-REPORT-OK               VALUE "00".
+010000
+010100*****************************************************************
+010200*  REPORT HEADING LINES                                          *
+010300*****************************************************************
+010400 01  HDG1-LINE.
+010500     05  FILLER                 PIC X(01) VALUE SPACE.
+010600     05  FILLER                 PIC X(30)
+010700                                 VALUE "CUSTOMER MASTER LISTING".
+010800     05  FILLER                 PIC X(6) VALUE "PAGE ".
+010900     05  HDG1-PAGE              PIC ZZZ9.
+011000     05  FILLER                 PIC X(37) VALUE SPACES.
+011100
+011200 01  HDG2-LINE.
+011300     05  FILLER                 PIC X(01) VALUE SPACE.
+011400     05  FILLER                 PIC X(04) VALUE "IDX ".
+011500     05  FILLER                 PIC X(17) VALUE "NAME".
+011600     05  FILLER                 PIC X(17) VALUE "SURNAME".
+011700     05  FILLER                 PIC X(15) VALUE "BALANCE".
+011800     05  FILLER                 PIC X(26) VALUE SPACES.
+011900
+012000 01  DETAIL-LINE.
+012100     05  DTL-INDEX              PIC X(04).
+012200     05  FILLER                 PIC X(01) VALUE SPACE.
+012300     05  DTL-NAME               PIC X(15).
+012400     05  FILLER                 PIC X(02) VALUE SPACES.
+012500     05  DTL-SURNAME            PIC X(15).
+012600     05  FILLER                 PIC X(02) VALUE SPACES.
+012700     05  DTL-BALANCE            PIC ZZZ,ZZZ,ZZZ,ZZ9.99-.
+012800     05  FILLER                 PIC X(19) VALUE SPACES.
+012900
+013000 01  TOTAL-LINE.
+013100     05  FILLER                 PIC X(21)
+013200                                 VALUE "GRAND TOTAL BALANCE: ".
+013300     05  TOT-BALANCE            PIC ZZZ,ZZZ,ZZZ,ZZ9.99-.
+013400     05  FILLER                 PIC X(36) VALUE SPACES.
+013500
+013600 01  COUNT-LINE.
+013700     05  FILLER                 PIC X(21)
+013800                                 VALUE "CUSTOMERS LISTED . . ".
+013900     05  CNT-DETAIL-COUNT       PIC ZZZ,ZZ9.
+014000     05  FILLER                 PIC X(46) VALUE SPACES.
+014100
+014200 PROCEDURE DIVISION.
+014300*****************************************************************
+014400*  0000-MAINLINE - SORT THE ACTIVE CUSTOMER MASTER RECORDS BY    *
+014500*  SURNAME AND PRODUCE THE HEADED, PAGINATED LISTING.            *
+014600*****************************************************************
+014700 0000-MAINLINE.
+014800     SORT SORT-WORK-FILE
+014900         ON ASCENDING KEY SW-SURNAME
+015000         INPUT PROCEDURE IS 2000-RELEASE-RECORDS THRU 2000-EXIT
+015100         OUTPUT PROCEDURE IS 3000-WRITE-REPORT THRU 3000-EXIT.
+015200     STOP RUN.
+015300
+015400*****************************************************************
+015500*  2000-RELEASE-RECORDS - READ EVERY ACTIVE CUSTOMER MASTER      *
+015600*  RECORD, IN KEY ORDER, AND RELEASE IT TO THE SORT.             *
+015700*****************************************************************
+015800 2000-RELEASE-RECORDS.
+015900     OPEN INPUT VSAM-FILE.
+016000     IF NOT WS-VSAM-OK
+016100         DISPLAY "VSAM FILE OPEN ERROR - STATUS " WS-FILE-STATUS
+016200     END-IF.
+016300     PERFORM 2100-RELEASE-ONE-RECORD THRU 2100-EXIT
+016400         VARYING WS-SCAN-INDEX FROM 1 BY 1
+016500         UNTIL WS-SCAN-INDEX > 9999.
+016600     CLOSE VSAM-FILE.
+016700 2000-EXIT.
+016800     EXIT.
+016900
+017000 2100-RELEASE-ONE-RECORD.
+017100     MOVE WS-SCAN-INDEX TO FD-VSAM-INDEX.
+017200     READ VSAM-FILE INTO WS-VSAM-RECORD
+017300         INVALID KEY
+017400             CONTINUE
+017500         NOT INVALID KEY
+017600             IF WS-VSAM-ACTIVE
+017700                 MOVE WS-VSAM-SURNAME TO SW-SURNAME
+017800                 MOVE WS-VSAM-NAME    TO SW-NAME
+017900                 MOVE WS-VSAM-INDEX   TO SW-INDEX
+018000                 MOVE WS-VSAM-BALANCE TO SW-BALANCE
+018100                 RELEASE SW-RECORD
+018200             END-IF
+018300     END-READ.
+018400 2100-EXIT.
+018500     EXIT.
+018600
+018700*****************************************************************
+018800*  3000-WRITE-REPORT - RETURN THE SORTED RECORDS AND FORMAT THE  *
+018900*  HEADED, PAGINATED LISTING, ENDING WITH A GRAND TOTAL LINE.    *
+019000*****************************************************************
+019100 3000-WRITE-REPORT.
+019200     OPEN OUTPUT REPORT-FILE.
+019300     IF NOT WS-REPORT-OK
+019400         DISPLAY "REPORT FILE OPEN ERROR - STATUS "
+019500                 WS-REPORT-STATUS
+019600     END-IF.
+019700     PERFORM 3100-RETURN-ONE-RECORD THRU 3100-EXIT
+019800         UNTIL WS-SORT-EOF.
+019900     PERFORM 3400-WRITE-TOTALS THRU 3400-EXIT.
+020000     CLOSE REPORT-FILE.
+020100 3000-EXIT.
+020200     EXIT.
+020300
+020400 3100-RETURN-ONE-RECORD.
+020500     RETURN SORT-WORK-FILE INTO WS-SORT-REC
+020600         AT END
+020700             SET WS-SORT-EOF TO TRUE
+020800     END-RETURN.
+020900     IF NOT WS-SORT-EOF
+021000         IF WS-LINE-COUNT = ZERO OR
+021100                 WS-LINE-COUNT >= WS-LINES-PER-PAGE
+021200             PERFORM 3200-WRITE-HEADINGS THRU 3200-EXIT
+021300         END-IF
+021400         PERFORM 3300-WRITE-DETAIL THRU 3300-EXIT
+021500     END-IF.
+021600 3100-EXIT.
+021700     EXIT.
+021800
+021900 3200-WRITE-HEADINGS.
+022000     ADD 1 TO WS-PAGE-COUNT.
+022100     MOVE WS-PAGE-COUNT TO HDG1-PAGE.
+022200     MOVE HDG1-LINE TO REPORT-LINE.
+022300     WRITE REPORT-LINE.
+022400     MOVE HDG2-LINE TO REPORT-LINE.
+022500     WRITE REPORT-LINE.
+022600     MOVE SPACES TO REPORT-LINE.
+022700     WRITE REPORT-LINE.
+022800     MOVE ZERO TO WS-LINE-COUNT.
+022900 3200-EXIT.
+023000     EXIT.
+023100
+023200 3300-WRITE-DETAIL.
+023300     MOVE WS-SORT-INDEX   TO DTL-INDEX.
+023400     MOVE WS-SORT-NAME    TO DTL-NAME.
+023500     MOVE WS-SORT-SURNAME TO DTL-SURNAME.
+023600     MOVE WS-SORT-BALANCE TO DTL-BALANCE.
+023700     MOVE DETAIL-LINE TO REPORT-LINE.
+023800     WRITE REPORT-LINE.
+023900     ADD 1 TO WS-LINE-COUNT.
+024000     ADD 1 TO WS-DETAIL-COUNT.
+024100     ADD WS-SORT-BALANCE TO WS-GRAND-TOTAL.
+024200 3300-EXIT.
+024300     EXIT.
+024400
+024500 3400-WRITE-TOTALS.
+024600     MOVE SPACES TO REPORT-LINE.
+024700     WRITE REPORT-LINE.
+024800     MOVE WS-DETAIL-COUNT TO CNT-DETAIL-COUNT.
+024900     MOVE COUNT-LINE TO REPORT-LINE.
+025000     WRITE REPORT-LINE.
+025100     MOVE WS-GRAND-TOTAL TO TOT-BALANCE.
+025200     MOVE TOTAL-LINE TO REPORT-LINE.
+025300     WRITE REPORT-LINE.
+025400 3400-EXIT.
+025500     EXIT.
